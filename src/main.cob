@@ -2,25 +2,59 @@
        PROGRAM-ID. PROJECT-CREATOR.
        AUTHOR. CLAUDE.
        DATE-WRITTEN. 2024-03-19.
-       
+
+      *> Modification history:
+      *> 2024-03-19  Initial version - scaffolds Python/Go/Rust/JS/
+      *>             C++/COBOL project skeletons from a menu.
+      *> 2026-08-09  Audit log of every run, multi-path recent-path
+      *>             list, pre-flight overwrite check, git init plus
+      *>             per-language .gitignore, dry-run preview, external
+      *>             dependency-version template file, input
+      *>             sanitization, unattended batch mode, post-create
+      *>             verification, and a full-stack project type.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CONSOLE IS CRT.
-       
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CONFIG-FILE
            ASSIGN TO WS-CONFIG-PATH
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-FILE-STATUS.
-       
+
+           SELECT PROJECT-LOG-FILE
+           ASSIGN TO WS-LOG-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOG-FILE-STATUS.
+
+           SELECT TEMPLATE-CONFIG-FILE
+           ASSIGN TO WS-TEMPLATE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TEMPLATE-FILE-STATUS.
+
+           SELECT BATCH-FILE
+           ASSIGN TO WS-BATCH-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BATCH-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CONFIG-FILE.
        01 CONFIG-RECORD.
            05 SAVED-PATH         PIC X(255).
-       
+
+       FD PROJECT-LOG-FILE.
+       01 LOG-RECORD             PIC X(400).
+
+       FD TEMPLATE-CONFIG-FILE.
+       01 TEMPLATE-RECORD        PIC X(200).
+
+       FD BATCH-FILE.
+       01 BATCH-RECORD           PIC X(400).
+
        WORKING-STORAGE SECTION.
        01 WS-PROJECT-DETAILS.
            05 WS-PARENT-PATH     PIC X(255).
@@ -31,32 +65,145 @@
                88 RUST          VALUE 3.
                88 JAVASCRIPT    VALUE 4.
                88 CPLUSPLUS     VALUE 5.
-               88 COBOL         VALUE 6.
-       
+               88 COBOL-LANG    VALUE 6.
+               88 FULLSTACK     VALUE 7.
+
+       01 WS-BACKEND-TYPE       PIC 9.
+           88 FS-PYTHON         VALUE 1.
+           88 FS-GOLANG         VALUE 2.
+
+       01 WS-SAVED-DETAILS.
+           05 WS-SAVED-PARENT-PATH  PIC X(255).
+           05 WS-SAVED-PROJECT-NAME PIC X(50).
+
+       01 WS-PROJECT-ROOT       PIC X(320).
+
+       01 WS-FULLSTACK-FLAG     PIC 9 VALUE 0.
+           88 FULLSTACK-ACTIVE  VALUE 1.
+           88 FULLSTACK-INACTIVE VALUE 0.
+
+       01 WS-BATCH-FLAG         PIC 9 VALUE 0.
+           88 BATCH-ACTIVE      VALUE 1.
+           88 BATCH-INACTIVE    VALUE 0.
+
        01 WS-MENU-CHOICE        PIC 9.
+           88 VALID-MENU-CHOICE VALUE 1 THRU 8.
        01 WS-ERROR-FLAG         PIC 9.
            88 IS-VALID          VALUE 0.
            88 HAS-ERROR         VALUE 1.
-       
+
        01 WS-CONFIRM            PIC X.
            88 YES               VALUE "Y" "y".
            88 NEIN             VALUE "N" "n".
-       
+
+       01 WS-OVERWRITE-CONFIRM  PIC X.
+           88 OVERWRITE-YES     VALUE "Y" "y".
+
+       01 WS-PREVIEW-CONFIRM    PIC X.
+           88 WANT-PREVIEW      VALUE "Y" "y".
+
+       01 WS-PROCEED-CONFIRM    PIC X.
+           88 PROCEED-YES       VALUE "Y" "y".
+
        01 WS-STATUS.
            05 WS-FILE-STATUS    PIC XX.
            88 SUCCESS           VALUE "00".
-       
+       01 WS-LOG-FILE-STATUS    PIC XX.
+       01 WS-TEMPLATE-FILE-STATUS PIC XX.
+           88 TEMPLATE-SUCCESS  VALUE "00".
+       01 WS-BATCH-FILE-STATUS  PIC XX.
+           88 BATCH-SUCCESS     VALUE "00".
+
+       01 WS-CONFIG-EOF-FLAG    PIC X VALUE "N".
+           88 CONFIG-END-OF-FILE VALUE "Y".
+       01 WS-TEMPLATE-EOF-FLAG  PIC X VALUE "N".
+           88 TEMPLATE-END-OF-FILE VALUE "Y".
+       01 WS-BATCH-EOF-FLAG     PIC X VALUE "N".
+           88 BATCH-END-OF-FILE VALUE "Y".
+
        01 WS-ENV-DETAILS.
-           05 WS-HOME            PIC X(255).
-           05 WS-CONFIG-PATH     PIC X(255).
+           05 WS-HOME             PIC X(255).
+           05 WS-CONFIG-PATH      PIC X(255).
+           05 WS-LOG-PATH         PIC X(255).
+           05 WS-TEMPLATE-PATH    PIC X(255).
+           05 WS-BATCH-FILE-PATH  PIC X(255).
        01 WS-ENV-BLOCK.
            05 ENV-NAME          PIC X(5).
            05 ENV-VALUE         PIC X(255).
-       
+
+      *> Most-recently-used parent paths, most recent first.
+       01 WS-RECENT-PATHS.
+           05 WS-RECENT-PATH OCCURS 5 TIMES PIC X(255).
+       01 WS-RECENT-COUNT       PIC 9 VALUE 0.
+       01 WS-NEW-RECENT-PATHS.
+           05 WS-NEW-RECENT-PATH OCCURS 5 TIMES PIC X(255).
+       01 WS-NEW-COUNT          PIC 9 VALUE 0.
+       01 WS-PATH-INPUT         PIC X(255).
+       01 WS-PATH-TRIMMED       PIC X(255).
+       01 WS-PATH-LEN           PIC 9(3).
+       01 WS-PATH-CHOICE        PIC 9.
+
+       01 WS-IDX                PIC 9(2).
+       01 WS-IDX2               PIC 9(2).
+       01 WS-DISPLAY-LINE       PIC 9(2).
+
+      *> Pre-flight directory-existence check.
+       01 WS-DIR-CHECK-FLAG     PIC 9.
+           88 DIR-EXISTS        VALUE 1.
+           88 DIR-NOT-EXISTS    VALUE 0.
+
+      *> Input sanitization - shell metacharacters rejected outright
+      *> before a project name/path is ever handed to CALL "SYSTEM".
+       01 WS-BAD-CHARS.
+           05 FILLER PIC X VALUE X'22'.
+           05 FILLER PIC X VALUE X'27'.
+           05 FILLER PIC X VALUE "`".
+           05 FILLER PIC X VALUE "$".
+           05 FILLER PIC X VALUE ";".
+           05 FILLER PIC X VALUE "|".
+           05 FILLER PIC X VALUE "&".
+           05 FILLER PIC X VALUE "\".
+           05 FILLER PIC X VALUE "<".
+           05 FILLER PIC X VALUE ">".
+           05 FILLER PIC X VALUE "(".
+           05 FILLER PIC X VALUE ")".
+       01 WS-BAD-CHARS-TBL REDEFINES WS-BAD-CHARS.
+           05 WS-BAD-CHAR OCCURS 12 TIMES PIC X.
+       01 WS-BAD-CHAR-COUNT     PIC 9(4).
+
+      *> Per-language dependency-version defaults, overridable from an
+      *> external template file so the shop's standard versions can be
+      *> changed without recompiling this program.
+       01 WS-TEMPLATE-DEFAULTS.
+           05 WS-PYTHON-TEST-PKG    PIC X(80).
+           05 WS-JS-DEPS            PIC X(80).
+           05 WS-RUST-CLAP-VER      PIC X(20).
+           05 WS-RUST-SERDE-VER     PIC X(20).
+           05 WS-RUST-SERDEJSON-VER PIC X(20).
+       01 WS-TEMPLATE-KEY        PIC X(40).
+       01 WS-TEMPLATE-VALUE      PIC X(160).
+
+      *> Batch mode.
+       01 WS-BATCH-TYPE-CHAR     PIC X(1).
+
+      *> Expected directories/files per project type, shared by the
+      *> dry-run preview and the post-create verification pass.
+       01 WS-EXPECTED-TABLE.
+           05 WS-EXPECTED-ITEM OCCURS 15 TIMES PIC X(60).
+       01 WS-EXPECTED-COUNT      PIC 9(2) VALUE 0.
+       01 WS-VERIFY-PASS-COUNT   PIC 9(2) VALUE 0.
+       01 WS-VERIFY-FAIL-COUNT   PIC 9(2) VALUE 0.
+
+      *> Audit trail.
+       01 WS-LOG-DATE            PIC X(8).
+       01 WS-LOG-TIME            PIC X(8).
+       01 WS-LOG-LINE            PIC X(400).
+       01 WS-PROJECT-TYPE-NAME   PIC X(12).
+
        SCREEN SECTION.
        01 CLEAR-SCREEN.
            05 BLANK SCREEN.
-       
+
        01 MAIN-MENU.
            05 LINE 2 COL 5      VALUE "Project Creator Menu".
            05 LINE 4 COL 5      VALUE "1. Python Project".
@@ -65,80 +212,427 @@
            05 LINE 7 COL 5      VALUE "4. JavaScript Project".
            05 LINE 8 COL 5      VALUE "5. C++ Project".
            05 LINE 9 COL 5      VALUE "6. COBOL Project".
-           05 LINE 11 COL 5     VALUE "Enter choice (1-6): ".
-       
+           05 LINE 10 COL 5     VALUE "7. Full-stack Project".
+           05 LINE 11 COL 5     VALUE "8. Batch Mode (control file)".
+           05 LINE 13 COL 5     VALUE "Enter choice (1-8): ".
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM INITIALIZE-PROGRAM
            PERFORM DISPLAY-MENU
-           PERFORM GET-PROJECT-DETAILS
-           PERFORM CREATE-PROJECT
+           IF WS-MENU-CHOICE = 8
+               PERFORM RUN-BATCH-MODE
+           ELSE
+               SET HAS-ERROR TO TRUE
+               PERFORM GET-DETAILS-AND-CHECK-EXISTENCE UNTIL IS-VALID
+               PERFORM OFFER-PREVIEW
+               IF PROCEED-YES
+                   PERFORM CREATE-PROJECT
+               ELSE
+                   DISPLAY "Project creation cancelled."
+                       AT LINE 16 COL 5
+                   PERFORM CLEANUP-PROGRAM
+               END-IF
+           END-IF
            STOP RUN.
-       
+
+      *> Loops the path/name prompt and the overwrite check together
+      *> so declining an overwrite sends the user back to pick a new
+      *> name instead of ending the run.
+       GET-DETAILS-AND-CHECK-EXISTENCE.
+           PERFORM GET-PROJECT-DETAILS
+           PERFORM CHECK-PROJECT-EXISTS.
+
        INITIALIZE-PROGRAM.
            INITIALIZE WS-PROJECT-DETAILS
            SET IS-VALID TO TRUE
+           SET BATCH-INACTIVE TO TRUE
+           SET FULLSTACK-INACTIVE TO TRUE
            PERFORM GET-HOME-PATH
-           PERFORM LOAD-CONFIG.
-       
+           PERFORM LOAD-CONFIG
+           PERFORM LOAD-TEMPLATE-CONFIG.
+
        GET-HOME-PATH.
            MOVE "HOME" TO ENV-NAME
            ACCEPT ENV-VALUE FROM ENVIRONMENT ENV-NAME
-           STRING 
-               FUNCTION TRIM(ENV-VALUE)
+           MOVE ENV-VALUE TO WS-HOME
+           STRING
+               FUNCTION TRIM(WS-HOME)
                "/.config/newpipi_project_path"
                DELIMITED BY SIZE
                INTO WS-CONFIG-PATH
+           END-STRING
+           STRING
+               FUNCTION TRIM(WS-HOME)
+               "/.config/newpipi_project_log"
+               DELIMITED BY SIZE
+               INTO WS-LOG-PATH
+           END-STRING
+           STRING
+               FUNCTION TRIM(WS-HOME)
+               "/.config/newpipi_template_defaults"
+               DELIMITED BY SIZE
+               INTO WS-TEMPLATE-PATH
+           END-STRING
+           STRING
+               FUNCTION TRIM(WS-HOME)
+               "/.config/newpipi_batch_projects"
+               DELIMITED BY SIZE
+               INTO WS-BATCH-FILE-PATH
            END-STRING.
-       
+
        LOAD-CONFIG.
+           MOVE 0 TO WS-RECENT-COUNT
+           MOVE SPACES TO WS-RECENT-PATHS
            OPEN INPUT CONFIG-FILE
-           IF WS-FILE-STATUS = "35"
-               MOVE SPACES TO WS-PARENT-PATH
-           ELSE
-               IF SUCCESS
-                   READ CONFIG-FILE
-                       AT END
-                           MOVE SPACES TO WS-PARENT-PATH
-                       NOT AT END
-                           MOVE SAVED-PATH TO WS-PARENT-PATH
-                   END-READ
-                   CLOSE CONFIG-FILE
+           IF SUCCESS
+               MOVE "N" TO WS-CONFIG-EOF-FLAG
+               PERFORM READ-CONFIG-LINE
+                   UNTIL CONFIG-END-OF-FILE OR WS-RECENT-COUNT = 5
+               CLOSE CONFIG-FILE
+               IF WS-RECENT-COUNT > 0
+                   MOVE WS-RECENT-PATH(1) TO WS-PARENT-PATH
+               ELSE
+                   MOVE SPACES TO WS-PARENT-PATH
                END-IF
+           ELSE
+               MOVE SPACES TO WS-PARENT-PATH
+           END-IF.
+
+       READ-CONFIG-LINE.
+           READ CONFIG-FILE
+               AT END
+                   SET CONFIG-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECENT-COUNT
+                   MOVE SAVED-PATH TO WS-RECENT-PATH(WS-RECENT-COUNT)
+           END-READ.
+
+      *> Rewrites the recent-path list with the path just used moved
+      *> to the front, deduplicated, capped at 5 entries.
+       SAVE-CONFIG.
+           MOVE WS-PARENT-PATH TO WS-NEW-RECENT-PATH(1)
+           MOVE 1 TO WS-NEW-COUNT
+           PERFORM MERGE-ONE-RECENT-PATH
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-RECENT-COUNT OR WS-NEW-COUNT = 5
+           OPEN OUTPUT CONFIG-FILE
+           PERFORM WRITE-ONE-RECENT-PATH
+               VARYING WS-IDX2 FROM 1 BY 1 UNTIL WS-IDX2 > WS-NEW-COUNT
+           CLOSE CONFIG-FILE
+           MOVE WS-NEW-RECENT-PATHS TO WS-RECENT-PATHS
+           MOVE WS-NEW-COUNT TO WS-RECENT-COUNT.
+
+       MERGE-ONE-RECENT-PATH.
+           IF WS-RECENT-PATH(WS-IDX) NOT = SPACES
+               AND FUNCTION TRIM(WS-RECENT-PATH(WS-IDX))
+                   NOT = FUNCTION TRIM(WS-PARENT-PATH)
+               ADD 1 TO WS-NEW-COUNT
+               MOVE WS-RECENT-PATH(WS-IDX)
+                   TO WS-NEW-RECENT-PATH(WS-NEW-COUNT)
+           END-IF.
+
+       WRITE-ONE-RECENT-PATH.
+           MOVE WS-NEW-RECENT-PATH(WS-IDX2) TO SAVED-PATH
+           WRITE CONFIG-RECORD.
+
+      *> Per-language dependency defaults, overridden by
+      *> ~/.config/newpipi_template_defaults when present (KEY=VALUE
+      *> lines, "*" as the first character comments a line out).
+       LOAD-TEMPLATE-CONFIG.
+           MOVE "pytest>=7.0.0" TO WS-PYTHON-TEST-PKG
+           MOVE "express dotenv jest" TO WS-JS-DEPS
+           MOVE "4.5.1" TO WS-RUST-CLAP-VER
+           MOVE "1.0" TO WS-RUST-SERDE-VER
+           MOVE "1.0" TO WS-RUST-SERDEJSON-VER
+           OPEN INPUT TEMPLATE-CONFIG-FILE
+           IF TEMPLATE-SUCCESS
+               MOVE "N" TO WS-TEMPLATE-EOF-FLAG
+               PERFORM READ-TEMPLATE-LINE UNTIL TEMPLATE-END-OF-FILE
+               CLOSE TEMPLATE-CONFIG-FILE
            END-IF.
-       
+
+       READ-TEMPLATE-LINE.
+           READ TEMPLATE-CONFIG-FILE
+               AT END
+                   SET TEMPLATE-END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM PARSE-TEMPLATE-LINE
+           END-READ.
+
+       PARSE-TEMPLATE-LINE.
+           IF TEMPLATE-RECORD NOT = SPACES
+               AND TEMPLATE-RECORD(1:1) NOT = "*"
+               MOVE SPACES TO WS-TEMPLATE-KEY
+               MOVE SPACES TO WS-TEMPLATE-VALUE
+               UNSTRING TEMPLATE-RECORD DELIMITED BY "="
+                   INTO WS-TEMPLATE-KEY WS-TEMPLATE-VALUE
+               END-UNSTRING
+               EVALUATE FUNCTION TRIM(WS-TEMPLATE-KEY)
+                   WHEN "PYTHON_TEST_PKG"
+                       MOVE WS-TEMPLATE-VALUE TO WS-PYTHON-TEST-PKG
+                   WHEN "JS_DEPS"
+                       MOVE WS-TEMPLATE-VALUE TO WS-JS-DEPS
+                   WHEN "RUST_CLAP_VERSION"
+                       MOVE WS-TEMPLATE-VALUE TO WS-RUST-CLAP-VER
+                   WHEN "RUST_SERDE_VERSION"
+                       MOVE WS-TEMPLATE-VALUE TO WS-RUST-SERDE-VER
+                   WHEN "RUST_SERDE_JSON_VERSION"
+                       MOVE WS-TEMPLATE-VALUE TO WS-RUST-SERDEJSON-VER
+               END-EVALUATE
+           END-IF.
+
        DISPLAY-MENU.
            DISPLAY CLEAR-SCREEN
            DISPLAY MAIN-MENU
-           ACCEPT WS-MENU-CHOICE AT LINE 11 COL 25
-           MOVE WS-MENU-CHOICE TO WS-PROJECT-TYPE.
-       
+           MOVE 0 TO WS-MENU-CHOICE
+           PERFORM ACCEPT-MENU-CHOICE UNTIL VALID-MENU-CHOICE
+           MOVE WS-MENU-CHOICE TO WS-PROJECT-TYPE
+           IF FULLSTACK
+               PERFORM SELECT-FULLSTACK-BACKEND
+           END-IF.
+
+       ACCEPT-MENU-CHOICE.
+           ACCEPT WS-MENU-CHOICE AT LINE 13 COL 25.
+
+       SELECT-FULLSTACK-BACKEND.
+           DISPLAY "Backend language: 1=Python 2=Go: "
+               AT LINE 15 COL 5
+           ACCEPT WS-BACKEND-TYPE AT LINE 15 COL 40.
+
        GET-PROJECT-DETAILS.
+           SET HAS-ERROR TO TRUE
+           PERFORM INPUT-PROJECT-DETAILS UNTIL IS-VALID.
+
+       INPUT-PROJECT-DETAILS.
            DISPLAY CLEAR-SCREEN
-           DISPLAY "Enter project path [" AT LINE 2 COL 5
-           DISPLAY FUNCTION TRIM(WS-PARENT-PATH) 
-               AT LINE 2 COL 24
-           DISPLAY "]: " AT LINE 2 COL 45
-           ACCEPT WS-PARENT-PATH AT LINE 2 COL 48
-           
-           IF WS-PARENT-PATH = SPACES
-               MOVE SAVED-PATH TO WS-PARENT-PATH
-           END-IF
-           
-           DISPLAY "Enter project name: " AT LINE 4 COL 5
-           ACCEPT WS-PROJECT-NAME AT LINE 4 COL 25
-           
+           DISPLAY "Recent parent paths:" AT LINE 2 COL 5
+           PERFORM DISPLAY-RECENT-PATHS
+           DISPLAY "Enter path, or number from list ["
+               AT LINE 9 COL 5
+           DISPLAY FUNCTION TRIM(WS-PARENT-PATH)
+               AT LINE 9 COL 40
+           DISPLAY "]: " AT LINE 9 COL 61
+           ACCEPT WS-PATH-INPUT AT LINE 9 COL 64
+           PERFORM RESOLVE-PATH-INPUT
+
+           DISPLAY "Enter project name: " AT LINE 11 COL 5
+           ACCEPT WS-PROJECT-NAME AT LINE 11 COL 26
+
            PERFORM VALIDATE-INPUT.
-       
+
+       DISPLAY-RECENT-PATHS.
+           PERFORM DISPLAY-ONE-RECENT-PATH
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-RECENT-COUNT.
+
+       DISPLAY-ONE-RECENT-PATH.
+           COMPUTE WS-DISPLAY-LINE = 3 + WS-IDX
+           DISPLAY WS-IDX ". " FUNCTION TRIM(WS-RECENT-PATH(WS-IDX))
+               AT LINE WS-DISPLAY-LINE COL 5.
+
+      *> A single digit 1-5 picks a slot from the recent-path list;
+      *> anything else (or a blank entry) is taken as a literal path.
+       RESOLVE-PATH-INPUT.
+           IF WS-PATH-INPUT = SPACES
+               IF WS-RECENT-COUNT > 0
+                   MOVE WS-RECENT-PATH(1) TO WS-PARENT-PATH
+               END-IF
+           ELSE
+               MOVE FUNCTION TRIM(WS-PATH-INPUT) TO WS-PATH-TRIMMED
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PATH-INPUT))
+                   TO WS-PATH-LEN
+               IF WS-PATH-LEN = 1
+                   AND WS-PATH-TRIMMED(1:1) >= "1"
+                   AND WS-PATH-TRIMMED(1:1) <= "5"
+                   MOVE WS-PATH-TRIMMED(1:1) TO WS-PATH-CHOICE
+                   IF WS-PATH-CHOICE <= WS-RECENT-COUNT
+                       MOVE WS-RECENT-PATH(WS-PATH-CHOICE)
+                           TO WS-PARENT-PATH
+                   ELSE
+                       MOVE WS-PATH-INPUT TO WS-PARENT-PATH
+                   END-IF
+               ELSE
+                   MOVE WS-PATH-INPUT TO WS-PARENT-PATH
+               END-IF
+           END-IF.
+
        VALIDATE-INPUT.
+           SET IS-VALID TO TRUE
            IF WS-PROJECT-NAME = SPACES
-               DISPLAY "Project name cannot be empty!" 
+               DISPLAY "Project name cannot be empty!"
                    AT LINE 20 COL 5
                SET HAS-ERROR TO TRUE
+           END-IF
+           IF IS-VALID
+               PERFORM CHECK-FOR-BAD-CHARACTERS
+           END-IF.
+
+      *> Rejects shell metacharacters in the project name/parent path
+      *> so they never reach a quoted CALL "SYSTEM" command string.
+       CHECK-FOR-BAD-CHARACTERS.
+           MOVE 0 TO WS-BAD-CHAR-COUNT
+           PERFORM CHECK-ONE-BAD-CHAR
+               VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 12
+           IF WS-BAD-CHAR-COUNT > 0
+               DISPLAY "Invalid characters in name/path - avoid"
+                   AT LINE 20 COL 5
+               DISPLAY "quotes, apostrophes, backticks, $ ; | & \ ( ) <"
+                   AT LINE 21 COL 5
+               DISPLAY "> in the project name or path" AT LINE 22 COL 5
+               SET HAS-ERROR TO TRUE
+           END-IF.
+
+       CHECK-ONE-BAD-CHAR.
+           INSPECT WS-PROJECT-NAME TALLYING WS-BAD-CHAR-COUNT
+               FOR ALL WS-BAD-CHAR(WS-IDX)
+           INSPECT WS-PARENT-PATH TALLYING WS-BAD-CHAR-COUNT
+               FOR ALL WS-BAD-CHAR(WS-IDX).
+
+      *> Pre-flight check so we never silently scaffold into (and
+      *> overwrite) an existing project directory.
+       CHECK-PROJECT-EXISTS.
+           PERFORM BUILD-PROJECT-ROOT
+           CALL "SYSTEM" USING
+               FUNCTION CONCATENATE(
+                   "test -d """,
+                   FUNCTION TRIM(WS-PROJECT-ROOT),
+                   """")
+           END-CALL
+           IF RETURN-CODE = 0
+               SET DIR-EXISTS TO TRUE
+           ELSE
+               SET DIR-NOT-EXISTS TO TRUE
+           END-IF
+           IF DIR-EXISTS AND BATCH-ACTIVE
+               DISPLAY "Skipping (already exists): "
+                   FUNCTION TRIM(WS-PROJECT-ROOT)
+               SET HAS-ERROR TO TRUE
+           END-IF
+           IF DIR-EXISTS AND NOT BATCH-ACTIVE
+               DISPLAY CLEAR-SCREEN
+               DISPLAY "WARNING: directory already exists:"
+                   AT LINE 6 COL 5
+               DISPLAY FUNCTION TRIM(WS-PROJECT-ROOT) AT LINE 7 COL 5
+               DISPLAY "Overwrite existing contents? (Y/N): "
+                   AT LINE 9 COL 5
+               ACCEPT WS-OVERWRITE-CONFIRM AT LINE 9 COL 43
+               IF NOT OVERWRITE-YES
+                   SET HAS-ERROR TO TRUE
+                   DISPLAY "Creation cancelled - directory exists."
+                       AT LINE 11 COL 5
+               END-IF
+           END-IF.
+
+       BUILD-PROJECT-ROOT.
+           MOVE SPACES TO WS-PROJECT-ROOT
+           STRING
+               FUNCTION TRIM(WS-PARENT-PATH)
+               "/"
+               FUNCTION TRIM(WS-PROJECT-NAME)
+               DELIMITED BY SIZE
+               INTO WS-PROJECT-ROOT
+           END-STRING.
+
+      *> Walks the user through a Y/N preview of what would be created
+      *> before any CALL "SYSTEM" commands actually run.
+       OFFER-PREVIEW.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY "Preview changes before creating? (Y/N): "
+               AT LINE 14 COL 5
+           ACCEPT WS-PREVIEW-CONFIRM AT LINE 14 COL 47
+           IF WANT-PREVIEW
+               PERFORM PREVIEW-PROJECT
+               DISPLAY "Proceed with creation? (Y/N): "
+                   AT LINE 20 COL 5
+               ACCEPT WS-PROCEED-CONFIRM AT LINE 20 COL 37
+           ELSE
+               SET PROCEED-YES TO TRUE
            END-IF.
-       
+
+       PREVIEW-PROJECT.
+           PERFORM BUILD-PROJECT-ROOT
+           PERFORM BUILD-EXPECTED-LIST
+           DISPLAY CLEAR-SCREEN
+           DISPLAY "The following would be created under:"
+               AT LINE 2 COL 5
+           DISPLAY FUNCTION TRIM(WS-PROJECT-ROOT) AT LINE 3 COL 5
+           PERFORM DISPLAY-ONE-PREVIEW-ITEM
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-EXPECTED-COUNT.
+
+       DISPLAY-ONE-PREVIEW-ITEM.
+           COMPUTE WS-DISPLAY-LINE = 4 + WS-IDX
+           DISPLAY "  - " FUNCTION TRIM(WS-EXPECTED-ITEM(WS-IDX))
+               AT LINE WS-DISPLAY-LINE COL 5.
+
+      *> Relative paths (under the project root) that each project
+      *> type is expected to end up with - shared by the dry-run
+      *> preview and the post-create verification pass.
+       BUILD-EXPECTED-LIST.
+           MOVE SPACES TO WS-EXPECTED-TABLE
+           MOVE 0 TO WS-EXPECTED-COUNT
+           EVALUATE TRUE
+               WHEN PYTHON
+                   MOVE "src" TO WS-EXPECTED-ITEM(1)
+                   MOVE "src/main.py" TO WS-EXPECTED-ITEM(2)
+                   MOVE "venv" TO WS-EXPECTED-ITEM(3)
+                   MOVE "requirements.txt" TO WS-EXPECTED-ITEM(4)
+                   MOVE ".git" TO WS-EXPECTED-ITEM(5)
+                   MOVE ".gitignore" TO WS-EXPECTED-ITEM(6)
+                   MOVE 6 TO WS-EXPECTED-COUNT
+               WHEN GOLANG
+                   MOVE "cmd" TO WS-EXPECTED-ITEM(1)
+                   MOVE "cmd/main.go" TO WS-EXPECTED-ITEM(2)
+                   MOVE "internal" TO WS-EXPECTED-ITEM(3)
+                   MOVE "pkg" TO WS-EXPECTED-ITEM(4)
+                   MOVE "go.mod" TO WS-EXPECTED-ITEM(5)
+                   MOVE ".git" TO WS-EXPECTED-ITEM(6)
+                   MOVE ".gitignore" TO WS-EXPECTED-ITEM(7)
+                   MOVE 7 TO WS-EXPECTED-COUNT
+               WHEN RUST
+                   MOVE "src/main.rs" TO WS-EXPECTED-ITEM(1)
+                   MOVE "Cargo.toml" TO WS-EXPECTED-ITEM(2)
+                   MOVE ".git" TO WS-EXPECTED-ITEM(3)
+                   MOVE ".gitignore" TO WS-EXPECTED-ITEM(4)
+                   MOVE 4 TO WS-EXPECTED-COUNT
+               WHEN JAVASCRIPT
+                   MOVE "src" TO WS-EXPECTED-ITEM(1)
+                   MOVE "src/main.js" TO WS-EXPECTED-ITEM(2)
+                   MOVE "package.json" TO WS-EXPECTED-ITEM(3)
+                   MOVE "node_modules" TO WS-EXPECTED-ITEM(4)
+                   MOVE ".env" TO WS-EXPECTED-ITEM(5)
+                   MOVE ".git" TO WS-EXPECTED-ITEM(6)
+                   MOVE ".gitignore" TO WS-EXPECTED-ITEM(7)
+                   MOVE 7 TO WS-EXPECTED-COUNT
+               WHEN CPLUSPLUS
+                   MOVE "src" TO WS-EXPECTED-ITEM(1)
+                   MOVE "include" TO WS-EXPECTED-ITEM(2)
+                   MOVE "build" TO WS-EXPECTED-ITEM(3)
+                   MOVE "CMakeLists.txt" TO WS-EXPECTED-ITEM(4)
+                   MOVE "src/main.cpp" TO WS-EXPECTED-ITEM(5)
+                   MOVE ".git" TO WS-EXPECTED-ITEM(6)
+                   MOVE ".gitignore" TO WS-EXPECTED-ITEM(7)
+                   MOVE 7 TO WS-EXPECTED-COUNT
+               WHEN COBOL-LANG
+                   MOVE "src" TO WS-EXPECTED-ITEM(1)
+                   MOVE "copybooks" TO WS-EXPECTED-ITEM(2)
+                   MOVE "bin" TO WS-EXPECTED-ITEM(3)
+                   MOVE "src/main.cob" TO WS-EXPECTED-ITEM(4)
+                   MOVE ".git" TO WS-EXPECTED-ITEM(5)
+                   MOVE ".gitignore" TO WS-EXPECTED-ITEM(6)
+                   MOVE 6 TO WS-EXPECTED-COUNT
+               WHEN FULLSTACK
+                   MOVE "backend" TO WS-EXPECTED-ITEM(1)
+                   MOVE "frontend" TO WS-EXPECTED-ITEM(2)
+                   MOVE ".git" TO WS-EXPECTED-ITEM(3)
+                   MOVE ".gitignore" TO WS-EXPECTED-ITEM(4)
+                   MOVE 4 TO WS-EXPECTED-COUNT
+           END-EVALUATE.
+
        CREATE-PROJECT.
            IF IS-VALID
+               DISPLAY CLEAR-SCREEN
                DISPLAY "Creating project..." AT LINE 6 COL 5
                EVALUATE WS-PROJECT-TYPE
                    WHEN 1 PERFORM CREATE-PYTHON-PROJECT
@@ -147,31 +641,184 @@
                    WHEN 4 PERFORM CREATE-JS-PROJECT
                    WHEN 5 PERFORM CREATE-CPP-PROJECT
                    WHEN 6 PERFORM CREATE-COBOL-PROJECT
+                   WHEN 7 PERFORM CREATE-FULLSTACK-PROJECT
                END-EVALUATE
-               
-               DISPLAY "Project created successfully!" 
-                   AT LINE 8 COL 5
-               DISPLAY "Press any key to continue..." 
-                   AT LINE 12 COL 5
-               ACCEPT WS-CONFIRM AT LINE 12 COL 35
+
+               PERFORM BUILD-PROJECT-ROOT
+               PERFORM VERIFY-PROJECT-CREATION
+               PERFORM WRITE-LOG-ENTRY
+               PERFORM SAVE-CONFIG
+
+               COMPUTE WS-DISPLAY-LINE = 18 + WS-EXPECTED-COUNT
+               IF WS-VERIFY-FAIL-COUNT = 0
+                   DISPLAY "Project created successfully!"
+                       AT LINE WS-DISPLAY-LINE COL 5
+               ELSE
+                   DISPLAY "Project created with errors - see report."
+                       AT LINE WS-DISPLAY-LINE COL 5
+               END-IF
+
+               IF NOT BATCH-ACTIVE
+                   COMPUTE WS-DISPLAY-LINE = 20 + WS-EXPECTED-COUNT
+                   DISPLAY "Press any key to continue..."
+                       AT LINE WS-DISPLAY-LINE COL 5
+                   ACCEPT WS-CONFIRM AT LINE WS-DISPLAY-LINE COL 35
+               END-IF
            END-IF.
-       
+
+      *> Confirms each expected directory/file actually landed on disk
+      *> instead of trusting that the CALL "SYSTEM" commands worked,
+      *> and reports PASS/FAIL per item.
+       VERIFY-PROJECT-CREATION.
+           MOVE 0 TO WS-VERIFY-PASS-COUNT
+           MOVE 0 TO WS-VERIFY-FAIL-COUNT
+           PERFORM BUILD-EXPECTED-LIST
+           DISPLAY "Verification:" AT LINE 16 COL 5
+           PERFORM VERIFY-ONE-ITEM
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-EXPECTED-COUNT.
+
+       VERIFY-ONE-ITEM.
+           CALL "SYSTEM" USING
+               FUNCTION CONCATENATE(
+                   "test -e """,
+                   FUNCTION TRIM(WS-PROJECT-ROOT),
+                   "/",
+                   FUNCTION TRIM(WS-EXPECTED-ITEM(WS-IDX)),
+                   """")
+           END-CALL
+           COMPUTE WS-DISPLAY-LINE = 16 + WS-IDX
+           IF RETURN-CODE = 0
+               ADD 1 TO WS-VERIFY-PASS-COUNT
+               DISPLAY "  [PASS] "
+                   FUNCTION TRIM(WS-EXPECTED-ITEM(WS-IDX))
+                   AT LINE WS-DISPLAY-LINE COL 5
+           ELSE
+               ADD 1 TO WS-VERIFY-FAIL-COUNT
+               DISPLAY "  [FAIL] "
+                   FUNCTION TRIM(WS-EXPECTED-ITEM(WS-IDX))
+                   AT LINE WS-DISPLAY-LINE COL 5
+           END-IF.
+
+      *> Appends one line per run to the project creation audit trail.
+       WRITE-LOG-ENTRY.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-LOG-TIME FROM TIME
+           PERFORM SET-PROJECT-TYPE-NAME
+           MOVE SPACES TO WS-LOG-LINE
+           STRING
+               WS-LOG-DATE
+               "T"
+               WS-LOG-TIME
+               " | "
+               FUNCTION TRIM(WS-PROJECT-NAME)
+               " | "
+               FUNCTION TRIM(WS-PROJECT-TYPE-NAME)
+               " | "
+               FUNCTION TRIM(WS-PROJECT-ROOT)
+               DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+           END-STRING
+           OPEN EXTEND PROJECT-LOG-FILE
+           IF WS-LOG-FILE-STATUS = "35"
+               OPEN OUTPUT PROJECT-LOG-FILE
+           END-IF
+           MOVE WS-LOG-LINE TO LOG-RECORD
+           WRITE LOG-RECORD
+           CLOSE PROJECT-LOG-FILE.
+
+       SET-PROJECT-TYPE-NAME.
+           EVALUATE WS-PROJECT-TYPE
+               WHEN 1 MOVE "PYTHON" TO WS-PROJECT-TYPE-NAME
+               WHEN 2 MOVE "GOLANG" TO WS-PROJECT-TYPE-NAME
+               WHEN 3 MOVE "RUST" TO WS-PROJECT-TYPE-NAME
+               WHEN 4 MOVE "JAVASCRIPT" TO WS-PROJECT-TYPE-NAME
+               WHEN 5 MOVE "CPLUSPLUS" TO WS-PROJECT-TYPE-NAME
+               WHEN 6 MOVE "COBOL" TO WS-PROJECT-TYPE-NAME
+               WHEN 7 MOVE "FULLSTACK" TO WS-PROJECT-TYPE-NAME
+           END-EVALUATE.
+
+      *> Reads a control file of path|name|type triples and runs
+      *> CREATE-PROJECT over each one without any interactive ACCEPT,
+      *> so a batch of onboarding repos can be stamped out unattended.
+      *> Lines starting with "*" are comments; blank lines are skipped.
+       RUN-BATCH-MODE.
+           SET BATCH-ACTIVE TO TRUE
+           DISPLAY CLEAR-SCREEN
+           DISPLAY "Batch control file [" AT LINE 2 COL 5
+           DISPLAY FUNCTION TRIM(WS-BATCH-FILE-PATH) AT LINE 2 COL 26
+           DISPLAY "Press Enter to accept, or type a new path: "
+               AT LINE 3 COL 5
+           ACCEPT WS-PATH-INPUT AT LINE 3 COL 50
+           IF WS-PATH-INPUT NOT = SPACES
+               MOVE WS-PATH-INPUT TO WS-BATCH-FILE-PATH
+           END-IF
+           OPEN INPUT BATCH-FILE
+           IF BATCH-SUCCESS
+               MOVE "N" TO WS-BATCH-EOF-FLAG
+               PERFORM PROCESS-BATCH-LINE UNTIL BATCH-END-OF-FILE
+               CLOSE BATCH-FILE
+           ELSE
+               DISPLAY "Batch control file not found!" AT LINE 4 COL 5
+           END-IF
+           SET BATCH-INACTIVE TO TRUE.
+
+       PROCESS-BATCH-LINE.
+           READ BATCH-FILE
+               AT END
+                   SET BATCH-END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM PARSE-AND-CREATE-BATCH-ENTRY
+           END-READ.
+
+       PARSE-AND-CREATE-BATCH-ENTRY.
+           IF BATCH-RECORD = SPACES OR BATCH-RECORD(1:1) = "*"
+               CONTINUE
+           ELSE
+               MOVE SPACES TO WS-PARENT-PATH
+               MOVE SPACES TO WS-PROJECT-NAME
+               MOVE SPACES TO WS-BATCH-TYPE-CHAR
+               UNSTRING BATCH-RECORD DELIMITED BY "|"
+                   INTO WS-PARENT-PATH WS-PROJECT-NAME
+                       WS-BATCH-TYPE-CHAR
+               END-UNSTRING
+               IF WS-BATCH-TYPE-CHAR IS NUMERIC
+                   AND WS-BATCH-TYPE-CHAR >= "1"
+                   AND WS-BATCH-TYPE-CHAR <= "6"
+                   MOVE WS-BATCH-TYPE-CHAR TO WS-PROJECT-TYPE
+                   SET IS-VALID TO TRUE
+                   PERFORM VALIDATE-INPUT
+                   IF IS-VALID
+                       PERFORM CHECK-PROJECT-EXISTS
+                   END-IF
+                   IF IS-VALID
+                       PERFORM CREATE-PROJECT
+                   ELSE
+                       DISPLAY "Skipped: "
+                           FUNCTION TRIM(WS-PROJECT-NAME)
+                   END-IF
+               ELSE
+                   DISPLAY "Invalid batch line (bad type): "
+                       BATCH-RECORD
+               END-IF
+           END-IF.
+
        CREATE-PYTHON-PROJECT.
-           DISPLAY "Creating Python project structure..." 
+           DISPLAY "Creating Python project structure..."
                AT LINE 10 COL 5
-           
+
            *> Create directory structure
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
-                   "mkdir -p """, 
+                   "mkdir -p """,
                    FUNCTION TRIM(WS-PARENT-PATH),
                    "/",
                    FUNCTION TRIM(WS-PROJECT-NAME),
                    "/src""")
            END-CALL
-           
+
            *> Create temporary script for main.py content
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "cat > /tmp/create_main.sh << 'EOF'",
                    X'0A',
@@ -194,12 +841,12 @@
            END-CALL
 
            *> Make script executable
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                "chmod +x /tmp/create_main.sh"
            END-CALL
 
            *> Execute script to create main.py
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "/tmp/create_main.sh """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -211,7 +858,7 @@
            END-CALL
 
            *> Create and initialize virtual environment
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "cd """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -219,33 +866,67 @@
                    FUNCTION TRIM(WS-PROJECT-NAME),
                    """ && python3 -m venv venv")
            END-CALL
-           
-           *> Create requirements.txt
-           CALL "SYSTEM" USING 
+
+           *> Create requirements.txt from the template default
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
-                   "echo ""pytest>=7.0.0"" > """,
+                   "echo """,
+                   FUNCTION TRIM(WS-PYTHON-TEST-PKG),
+                   """ > """,
                    FUNCTION TRIM(WS-PARENT-PATH),
                    "/",
                    FUNCTION TRIM(WS-PROJECT-NAME),
                    "/requirements.txt""")
            END-CALL
-           
+
            *> Install requirements
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "cd """,
                    FUNCTION TRIM(WS-PARENT-PATH),
                    "/",
                    FUNCTION TRIM(WS-PROJECT-NAME),
                    """ && ./venv/bin/pip install -r requirements.txt")
+           END-CALL
+
+           IF NOT FULLSTACK-ACTIVE
+               PERFORM INIT-GIT-PYTHON
+           END-IF.
+
+       INIT-GIT-PYTHON.
+           CALL "SYSTEM" USING
+               FUNCTION CONCATENATE(
+                   "cd """,
+                   FUNCTION TRIM(WS-PARENT-PATH),
+                   "/",
+                   FUNCTION TRIM(WS-PROJECT-NAME),
+                   """ && git init -q")
+           END-CALL
+           CALL "SYSTEM" USING
+               FUNCTION CONCATENATE(
+                   "cat > """,
+                   FUNCTION TRIM(WS-PARENT-PATH),
+                   "/",
+                   FUNCTION TRIM(WS-PROJECT-NAME),
+                   "/.gitignore"" << 'EOF'",
+                   X'0A',
+                   "venv/",
+                   X'0A',
+                   "__pycache__/",
+                   X'0A',
+                   "*.pyc",
+                   X'0A',
+                   ".env",
+                   X'0A',
+                   "EOF")
            END-CALL.
-       
+
        CREATE-GO-PROJECT.
-           DISPLAY "Creating Go project structure..." 
+           DISPLAY "Creating Go project structure..."
                AT LINE 10 COL 5
-           
+
            *> Create base directory
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "mkdir -p """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -255,7 +936,7 @@
            END-CALL
 
            *> Create project subdirectories
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "mkdir -p """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -264,7 +945,7 @@
                    "/cmd""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "mkdir -p """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -273,7 +954,7 @@
                    "/internal""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "mkdir -p """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -283,7 +964,7 @@
            END-CALL
 
            *> Initialize go module and tidy
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "cd """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -295,7 +976,7 @@
            END-CALL
 
            *> Create main.go
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "cat > """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -322,14 +1003,45 @@
                    "}",
                    X'0A',
                    "EOF")
+           END-CALL
+
+           IF NOT FULLSTACK-ACTIVE
+               PERFORM INIT-GIT-GO
+           END-IF.
+
+       INIT-GIT-GO.
+           CALL "SYSTEM" USING
+               FUNCTION CONCATENATE(
+                   "cd """,
+                   FUNCTION TRIM(WS-PARENT-PATH),
+                   "/",
+                   FUNCTION TRIM(WS-PROJECT-NAME),
+                   """ && git init -q")
+           END-CALL
+           CALL "SYSTEM" USING
+               FUNCTION CONCATENATE(
+                   "cat > """,
+                   FUNCTION TRIM(WS-PARENT-PATH),
+                   "/",
+                   FUNCTION TRIM(WS-PROJECT-NAME),
+                   "/.gitignore"" << 'EOF'",
+                   X'0A',
+                   "bin/",
+                   X'0A',
+                   "*.exe",
+                   X'0A',
+                   "*.test",
+                   X'0A',
+                   "EOF")
            END-CALL.
-       
+
        CREATE-RUST-PROJECT.
-           DISPLAY "Creating Rust project structure..." 
+           DISPLAY "Creating Rust project structure..."
                AT LINE 10 COL 5
-           
-           *> Create new Rust project using cargo
-           CALL "SYSTEM" USING 
+
+           *> Create new Rust project using cargo (this also runs
+           *> git init and writes a target/-only .gitignore for us)
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "cd """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -337,28 +1049,34 @@
                    FUNCTION TRIM(WS-PROJECT-NAME))
            END-CALL
 
-           *> Add common dependencies to Cargo.toml
-           CALL "SYSTEM" USING 
+           *> Add dependencies to Cargo.toml from the template defaults
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
-                   "echo 'clap = ""4.5.1""' >> """,
+                   "echo 'clap = """,
+                   FUNCTION TRIM(WS-RUST-CLAP-VER),
+                   """' >> """,
                    FUNCTION TRIM(WS-PARENT-PATH),
                    "/",
                    FUNCTION TRIM(WS-PROJECT-NAME),
                    "/Cargo.toml""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
-                   "echo 'serde = ""1.0""' >> """,
+                   "echo 'serde = """,
+                   FUNCTION TRIM(WS-RUST-SERDE-VER),
+                   """' >> """,
                    FUNCTION TRIM(WS-PARENT-PATH),
                    "/",
                    FUNCTION TRIM(WS-PROJECT-NAME),
                    "/Cargo.toml""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
-                   "echo 'serde_json = ""1.0""' >> """,
+                   "echo 'serde_json = """,
+                   FUNCTION TRIM(WS-RUST-SERDEJSON-VER),
+                   """' >> """,
                    FUNCTION TRIM(WS-PARENT-PATH),
                    "/",
                    FUNCTION TRIM(WS-PROJECT-NAME),
@@ -366,7 +1084,7 @@
            END-CALL
 
            *> Update main.rs with better template
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "cat > """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -399,13 +1117,13 @@
                    X'0A',
                    "EOF")
            END-CALL.
-       
+
        CREATE-JS-PROJECT.
-           DISPLAY "Creating JavaScript project structure..." 
+           DISPLAY "Creating JavaScript project structure..."
                AT LINE 10 COL 5
-           
+
            *> Create base directory
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "mkdir -p """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -415,7 +1133,7 @@
            END-CALL
 
            *> Initialize npm project with default values
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "cd """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -424,18 +1142,19 @@
                    """ && npm init -y")
            END-CALL
 
-           *> Install common dependencies
-           CALL "SYSTEM" USING 
+           *> Install dependencies from the template defaults
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "cd """,
                    FUNCTION TRIM(WS-PARENT-PATH),
                    "/",
                    FUNCTION TRIM(WS-PROJECT-NAME),
-                   """ && npm install express dotenv jest")
+                   """ && npm install ",
+                   FUNCTION TRIM(WS-JS-DEPS))
            END-CALL
 
            *> Add test script to package.json
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "cd """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -445,7 +1164,7 @@
            END-CALL
 
            *> Create main.js
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "cat > """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -481,21 +1200,51 @@
            END-CALL
 
            *> Create .env
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "echo 'PORT=3000' > """,
                    FUNCTION TRIM(WS-PARENT-PATH),
                    "/",
                    FUNCTION TRIM(WS-PROJECT-NAME),
                    "/.env""")
+           END-CALL
+
+           IF NOT FULLSTACK-ACTIVE
+               PERFORM INIT-GIT-JS
+           END-IF.
+
+       INIT-GIT-JS.
+           CALL "SYSTEM" USING
+               FUNCTION CONCATENATE(
+                   "cd """,
+                   FUNCTION TRIM(WS-PARENT-PATH),
+                   "/",
+                   FUNCTION TRIM(WS-PROJECT-NAME),
+                   """ && git init -q")
+           END-CALL
+           CALL "SYSTEM" USING
+               FUNCTION CONCATENATE(
+                   "cat > """,
+                   FUNCTION TRIM(WS-PARENT-PATH),
+                   "/",
+                   FUNCTION TRIM(WS-PROJECT-NAME),
+                   "/.gitignore"" << 'EOF'",
+                   X'0A',
+                   "node_modules/",
+                   X'0A',
+                   ".env",
+                   X'0A',
+                   "npm-debug.log",
+                   X'0A',
+                   "EOF")
            END-CALL.
-       
+
        CREATE-CPP-PROJECT.
-           DISPLAY "Creating C++ project structure..." 
+           DISPLAY "Creating C++ project structure..."
                AT LINE 10 COL 5
-           
+
            *> Create directory structure
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "mkdir -p """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -504,7 +1253,7 @@
                    "/src""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "mkdir -p """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -513,7 +1262,7 @@
                    "/include""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "mkdir -p """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -523,7 +1272,7 @@
            END-CALL
 
            *> Create CMakeLists.txt
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "echo 'cmake_minimum_required(VERSION 3.10)' > """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -532,9 +1281,9 @@
                    "/CMakeLists.txt""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
-                   "echo 'project(", 
+                   "echo 'project(",
                    FUNCTION TRIM(WS-PROJECT-NAME),
                    ")' >> """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -543,7 +1292,7 @@
                    "/CMakeLists.txt""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "echo 'set(CMAKE_CXX_STANDARD 17)' >> """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -552,7 +1301,7 @@
                    "/CMakeLists.txt""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "echo 'add_executable(main src/main.cpp)' >> """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -562,7 +1311,7 @@
            END-CALL
 
            *> Create main.cpp
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "echo '#include <iostream>' > """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -571,7 +1320,7 @@
                    "/src/main.cpp""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "echo 'int main() {' >> """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -580,7 +1329,7 @@
                    "/src/main.cpp""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "echo '    std::cout << ""Hello from ",
                    FUNCTION TRIM(WS-PROJECT-NAME),
@@ -591,7 +1340,7 @@
                    "/src/main.cpp""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "echo '    return 0;' >> """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -600,21 +1349,49 @@
                    "/src/main.cpp""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "echo '}' >> """,
                    FUNCTION TRIM(WS-PARENT-PATH),
                    "/",
                    FUNCTION TRIM(WS-PROJECT-NAME),
                    "/src/main.cpp""")
+           END-CALL
+
+           PERFORM INIT-GIT-CPP.
+
+       INIT-GIT-CPP.
+           CALL "SYSTEM" USING
+               FUNCTION CONCATENATE(
+                   "cd """,
+                   FUNCTION TRIM(WS-PARENT-PATH),
+                   "/",
+                   FUNCTION TRIM(WS-PROJECT-NAME),
+                   """ && git init -q")
+           END-CALL
+           CALL "SYSTEM" USING
+               FUNCTION CONCATENATE(
+                   "cat > """,
+                   FUNCTION TRIM(WS-PARENT-PATH),
+                   "/",
+                   FUNCTION TRIM(WS-PROJECT-NAME),
+                   "/.gitignore"" << 'EOF'",
+                   X'0A',
+                   "build/",
+                   X'0A',
+                   "*.o",
+                   X'0A',
+                   "*.out",
+                   X'0A',
+                   "EOF")
            END-CALL.
 
        CREATE-COBOL-PROJECT.
-           DISPLAY "Creating COBOL project structure..." 
+           DISPLAY "Creating COBOL project structure..."
                AT LINE 10 COL 5
-           
+
            *> Create directory structure
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "mkdir -p """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -623,7 +1400,7 @@
                    "/src""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "mkdir -p """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -632,7 +1409,7 @@
                    "/copybooks""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "mkdir -p """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -642,7 +1419,7 @@
            END-CALL
 
            *> Create main.cob line by line
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "echo '       01 WS-HELLO    PIC X(50)' > """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -651,7 +1428,7 @@
                    "/src/main.cob.tmp""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "echo '           VALUE ""Hello from ",
                    FUNCTION TRIM(WS-PROJECT-NAME),
@@ -662,7 +1439,7 @@
                    "/src/main.cob.tmp""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "echo '       PROCEDURE DIVISION.' >> """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -671,7 +1448,7 @@
                    "/src/main.cob""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "echo '       MAIN-PROCEDURE.' >> """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -680,7 +1457,7 @@
                    "/src/main.cob""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "echo '           DISPLAY WS-HELLO' >> """,
                    FUNCTION TRIM(WS-PARENT-PATH),
@@ -689,17 +1466,106 @@
                    "/src/main.cob""")
            END-CALL
 
-           CALL "SYSTEM" USING 
+           CALL "SYSTEM" USING
                FUNCTION CONCATENATE(
                    "echo '           STOP RUN.' >> """,
                    FUNCTION TRIM(WS-PARENT-PATH),
                    "/",
                    FUNCTION TRIM(WS-PROJECT-NAME),
                    "/src/main.cob""")
+           END-CALL
+
+           PERFORM INIT-GIT-COBOL.
+
+       INIT-GIT-COBOL.
+           CALL "SYSTEM" USING
+               FUNCTION CONCATENATE(
+                   "cd """,
+                   FUNCTION TRIM(WS-PARENT-PATH),
+                   "/",
+                   FUNCTION TRIM(WS-PROJECT-NAME),
+                   """ && git init -q")
+           END-CALL
+           CALL "SYSTEM" USING
+               FUNCTION CONCATENATE(
+                   "cat > """,
+                   FUNCTION TRIM(WS-PARENT-PATH),
+                   "/",
+                   FUNCTION TRIM(WS-PROJECT-NAME),
+                   "/.gitignore"" << 'EOF'",
+                   X'0A',
+                   "*.o",
+                   X'0A',
+                   "*.so",
+                   X'0A',
+                   "bin/",
+                   X'0A',
+                   "EOF")
+           END-CALL.
+
+      *> Runs the backend CREATE-*-PROJECT paragraph into
+      *> <root>/backend and CREATE-JS-PROJECT into <root>/frontend
+      *> under one parent directory, so a JS front end paired with a
+      *> Python or Go backend comes out of a single run.
+       CREATE-FULLSTACK-PROJECT.
+           DISPLAY "Creating full-stack project structure..."
+               AT LINE 10 COL 5
+           SET FULLSTACK-ACTIVE TO TRUE
+           MOVE WS-PARENT-PATH TO WS-SAVED-PARENT-PATH
+           MOVE WS-PROJECT-NAME TO WS-SAVED-PROJECT-NAME
+
+           MOVE SPACES TO WS-PARENT-PATH
+           STRING
+               FUNCTION TRIM(WS-SAVED-PARENT-PATH)
+               "/"
+               FUNCTION TRIM(WS-SAVED-PROJECT-NAME)
+               DELIMITED BY SIZE
+               INTO WS-PARENT-PATH
+           END-STRING
+
+           MOVE "backend" TO WS-PROJECT-NAME
+           EVALUATE TRUE
+               WHEN FS-GOLANG PERFORM CREATE-GO-PROJECT
+               WHEN OTHER PERFORM CREATE-PYTHON-PROJECT
+           END-EVALUATE
+
+           MOVE "frontend" TO WS-PROJECT-NAME
+           PERFORM CREATE-JS-PROJECT
+
+           MOVE WS-SAVED-PARENT-PATH TO WS-PARENT-PATH
+           MOVE WS-SAVED-PROJECT-NAME TO WS-PROJECT-NAME
+           SET FULLSTACK-INACTIVE TO TRUE
+
+           PERFORM INIT-GIT-FULLSTACK.
+
+       INIT-GIT-FULLSTACK.
+           PERFORM BUILD-PROJECT-ROOT
+           CALL "SYSTEM" USING
+               FUNCTION CONCATENATE(
+                   "cd """,
+                   FUNCTION TRIM(WS-PROJECT-ROOT),
+                   """ && git init -q")
+           END-CALL
+           CALL "SYSTEM" USING
+               FUNCTION CONCATENATE(
+                   "cat > """,
+                   FUNCTION TRIM(WS-PROJECT-ROOT),
+                   "/.gitignore"" << 'EOF'",
+                   X'0A',
+                   "venv/",
+                   X'0A',
+                   "__pycache__/",
+                   X'0A',
+                   "node_modules/",
+                   X'0A',
+                   "bin/",
+                   X'0A',
+                   ".env",
+                   X'0A',
+                   "EOF")
            END-CALL.
-       
+
        CLEANUP-PROGRAM.
-           DISPLAY "Press any key to continue..." 
+           DISPLAY "Press any key to continue..."
                AT LINE 22 COL 5
            ACCEPT WS-CONFIRM AT LINE 22 COL 35.
-		   
\ No newline at end of file
